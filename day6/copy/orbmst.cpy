@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------
+      * ORBMST - shared orbit-catalog master record layout.
+      *
+      * This is the one true record description for the keyed orbit
+      * catalog master (ORBITMST): day6 COPYs it for its sequential
+      * read of the master, and day6maint COPYs it for keyed
+      * add/change/delete maintenance against the same file, so the
+      * two programs can never drift out of sync on the layout.
+      *----------------------------------------------------------------
+000100 01 orbit-master-record.
+000110     05 orbit-master-object  pic X(3).
+000120     05 orbit-master-center  pic X(3).
