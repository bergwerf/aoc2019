@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      * MSTGEN - shared master-generation control record layout.
+      *
+      * MSTGEN stamps ORBITMST with a generation counter that
+      * day6maint bumps every time it applies one or more add/change/
+      * delete transactions. day6 stamps its own load checkpoint with
+      * the generation in effect when the checkpoint was taken, so a
+      * resumed run can tell whether day6maint touched the master
+      * since the interrupted run started and, if so, restart the load
+      * from scratch instead of trusting a stale RESTDATA snapshot
+      * against a master that has since changed underneath it.
+      *----------------------------------------------------------------
+000100 01 master-gen-record.
+000110     05 master-gen-count  pic 9(9).
