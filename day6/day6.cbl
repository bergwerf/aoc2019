@@ -1,139 +1,1045 @@
-      * Comment lines must start with an asterisk in the 7th column.
-      * In older COBOL most statements should start in the 12th column.
-       identification division.
-           program-id. day6.
+000010 identification division.
+000020 program-id. day6.
+000030 author. bergwerf.
+000040 date-written. 2019-12-06.
+000050*----------------------------------------------------------------
+000060* modification history
+000070*   2019-12-06  init   original solution for aoc 2019 day 6
+000080*   2026-08-09  init   size the orbit table from the catalog
+000090*                      itself instead of a fixed 1656 limit,
+000100*                      and stop the run if it would overflow
+000110*   2026-08-09  init   validate the catalog for duplicate or
+000120*                      cyclic orbit definitions before part-1
+000130*                      and part-2 are allowed to run
+000140*   2026-08-09  init   add a depth report, sorted descending,
+000150*                      so the deepest chains in the catalog are
+000160*                      visible without re-deriving them by hand
+000170*   2026-08-09  init   part-2 now answers a batch of transfer
+000180*                      queries from QUERYIN instead of a fixed
+000190*                      YOU-to-SAN pair, reporting to XFERRPT
+000200*   2026-08-09  init   read-input now checkpoints the catalog
+000210*                      load every CHKPT-INTERVAL records so a
+000220*                      failed load can resume instead of
+000230*                      reprocessing the whole catalog
+000240*   2026-08-09  init   orbit table is sorted on orbit-object
+000250*                      after the load so part-1, part-2 and
+000260*                      validation can use SEARCH ALL instead of
+000270*                      a linear SEARCH for every hop
+000280*   2026-08-09  init   read-input now reads the ORBITMST catalog
+000290*                      master (maintained by day6maint) instead
+000300*                      of a fresh input.txt every run
+000310*   2026-08-09  init   add a batch control-total/audit report
+000320*                      (records read, counters, run timestamps)
+000330*                      to CTLRPT for the shop's sign-off package
+000340*   2026-08-09  init   part-2 now also writes a RESULTS record
+000350*                      per transfer query (run date, object-
+000360*                      count, total orbits, transfer count) for
+000370*                      the charge-back job to pick up directly
+000380*   2026-08-09  init   fixed the restart checkpoint: the end-of-
+000390*                      load save was always recording the just-
+000400*                      finished object-count instead of 0, and a
+000410*                      resumed run had no way to rebuild orbit-
+000420*                      table rows already loaded before the
+000430*                      checkpoint since working-storage does not
+000440*                      survive between runs - added RESTDATA so
+000450*                      the checkpoint carries those rows forward
+000460*   2026-08-09  init   a checkpoint taken before an interleaved
+000470*                      day6maint run is no longer safe to resume
+000480*                      from, since ORBITMST may have changed
+000490*                      underneath it - stamp CHKPT with the
+000500*                      MSTGEN generation in effect when it was
+000510*                      written, and force a restart from record 1
+000520*                      if the live master's generation has since
+000530*                      moved on
+000540*----------------------------------------------------------------
+000550
+000560 environment division.
+000570 input-output section.
+000580         file-control.
+000590             select input-fd assign to 'ORBITMST'
+000600                 organization is indexed
+000610                 access mode is sequential
+000620                 record key is orbit-master-object
+000630                 file status is input-status.
+000640             select exception-rpt assign to 'EXCPRPT'
+000650                 organization is line sequential.
+000660             select depth-rpt assign to 'DEPTHRPT'
+000670                 organization is line sequential.
+000680             select depth-sort-wk assign to 'SORTWK1'.
+000690             select orbit-sort-wk assign to 'SORTWK2'.
+000700             select queries-fd assign to 'QUERYIN'
+000710                 organization is line sequential
+000720                 file status is queries-status.
+000730             select transfer-rpt assign to 'XFERRPT'
+000740                 organization is line sequential.
+000750             select checkpoint-fd assign to 'CHKPT'
+000760                 organization is line sequential
+000770                 file status is checkpoint-status.
+000780             select restart-data-fd assign to 'RESTDATA'
+000790                 organization is line sequential
+000800                 file status is restart-data-status.
+000810             select master-gen-fd assign to 'MSTGEN'
+000820                 organization is line sequential
+000830                 file status is master-gen-status.
+000840             select control-rpt assign to 'CTLRPT'
+000850                 organization is line sequential.
+000860             select results-fd assign to 'RESULTS'
+000870                 organization is line sequential.
+000880             select tree-rpt assign to 'TREERPT'
+000890                 organization is line sequential.
+000900
+000910 data division.
+000920 file section.
+000930 fd input-fd.
+000940*        ORBITMST is the keyed catalog master maintained by
+000950*        day6maint (see orbmst.cpy); day6 only ever reads it
+000960*        sequentially, so the record layout is shared with a
+000970*        COPY instead of being retyped here.
+000980         copy orbmst.
+000990
+001000 fd exception-rpt.
+001010 01 exception-rpt-line  pic X(72).
+001020
+001030 fd depth-rpt.
+001040 01 depth-rpt-line  pic X(72).
+001050
+001060 sd depth-sort-wk.
+001070 01 depth-sort-rec.
+001080             05 sort-depth   pic 9(9).
+001090             05 sort-object  pic X(3).
+001100             05 sort-center  pic X(3).
+001110
+001120 sd orbit-sort-wk.
+001130 01 orbit-sort-rec.
+001140            05 sort-orbit-object  pic X(3).
+001150            05 sort-orbit-center  pic X(3).
+001160 fd queries-fd.
+001170*        Each record is one transfer query: how many orbit
+001180*        transfers to get from query-from to query-to.
+001190 01 query-record.
+001200             05 query-from  pic X(3).
+001210             05 filler      pic X(1).
+001220             05 query-to    pic X(3).
+001230
+001240 fd transfer-rpt.
+001250 01 transfer-rpt-line  pic X(72).
+001260
+001270 fd checkpoint-fd.
+001280*        Carries the restart indicator between runs: the number
+001290*        of catalog records already loaded as of the last
+001300*        checkpoint, the MSTGEN generation the master was at when
+001310*        that checkpoint was taken, and the object-count the load
+001320*        was sized for - so a resumed run can skip re-counting the
+001330*        whole catalog just to re-derive a number already known.
+001340 01 checkpoint-record.
+001350             05 checkpoint-record-count        pic 9(9).
+001360             05 checkpoint-record-key          pic X(3).
+001370             05 checkpoint-record-generation   pic 9(9).
+001380             05 checkpoint-record-object-count  pic 9(9).
+001390
+001400*        WORKING-STORAGE does not survive between job executions,
+001410*        so restart-count and restart-key alone are not enough to
+001420*        resume a load - the rows already loaded into orbit-table
+001430*        as of the last checkpoint have to be carried forward too.
+001440*        1200-checkpoint-save appends the orbit-table rows loaded
+001450*        since the previous checkpoint, and 1100-checkpoint-load
+001460*        reads the whole file back into orbit-table before a
+001470*        resumed run starts reading the master again.
+001480 fd restart-data-fd.
+001490 01 restart-data-line.
+001500             05 restart-data-center  pic X(3).
+001510             05 restart-data-object  pic X(3).
+001520
+001530*        Generation stamp for ORBITMST, maintained by day6maint.
+001540*        Compared against checkpoint-record-generation so a
+001550*        resumed load can tell whether day6maint touched the
+001560*        master since the interrupted run's last checkpoint.
+001570 fd master-gen-fd.
+001580     copy mstgen.
+001590
+001600 fd control-rpt.
+001610 01 control-rpt-line  pic X(72).
+001620
+001630*        One record per transfer query, for the charge-back job
+001640*        to pick up downstream instead of someone retyping the
+001650*        numbers off the console.
+001660 fd results-fd.
+001670 01 results-rpt-line  pic X(72).
+001680
+001690 fd tree-rpt.
+001700 01 tree-rpt-line  pic X(72).
+001710 working-storage section.
+001720*        Upper bound on the number of catalog rows we will ever
+001730*        accept in one run. read-input counts the real catalog
+001740*        size first and only allocates that many rows, but this
+001750*        ceiling protects the table from an unbounded feed.
+001760 01 orbit-table-max  pic 9(9) value 999999 usage is binary.
+001770 01 object-count     pic 9(9) value 0 usage is binary.
+001780 01 eof-reached      pic 9(1) value 0 usage is binary.
+001790 01 counter          pic 9(9) value 0 usage is binary.
+001800 01 i                pic 9(9) value 0 usage is binary.
+001810 01 j                pic 9(9) value 0 usage is binary.
+001820 01 center-ptr       pic X(3).
+001830 01 center-ptr-2     pic X(3).
+001840
+001850*        Validation switch. When the catalog fails validation,
+001860*        part-1 and part-2 are skipped and the run stops after
+001870*        writing the exception report.
+001880 01 validation-switch  pic X(1) value 'N'.
+001890         88 exceptions-found  value 'Y'.
+001900 01 exception-count    pic 9(9) value 0.
+001910 01 hop-count          pic 9(9) value 0 usage is binary.
+001920 01 sort-eof-switch     pic X(1) value 'N'.
+001930         88 sort-eof  value 'Y'.
+001940 01 local-depth         pic 9(9) value 0 usage is binary.
+001950 01 input-status         pic X(2).
+001960 01 queries-status       pic X(2).
+001970 01 queries-eof-switch  pic X(1) value 'N'.
+001980         88 queries-eof  value 'Y'.
+001990 01 xfer-reachable-switch  pic X(1) value 'N'.
+002000         88 xfer-reachable  value 'Y'.
+002010 01 xfer-count          pic 9(9) value 0.
+002020
+002030*        Restart checkpoint for the catalog load. A checkpoint
+002040*        record is written to CHKPT every checkpoint-interval
+002050*        records; if a prior run left a non-zero count in it,
+002060*        read-input resumes the load from that record instead
+002070*        of starting over at record 1. restart-key carries the
+002080*        last orbit-master-object loaded as of that checkpoint,
+002090*        so a resumed run can START past it instead of re-reading
+002100*        and re-MOVEing every record below the checkpoint again.
+002110 01 checkpoint-status     pic X(2).
+002120 01 restart-data-status   pic X(2).
+002130 01 checkpoint-interval  pic 9(9) value 500 usage is binary.
+002140 01 restart-count        pic 9(9) value 0 usage is binary.
+002150 01 restart-key          pic X(3) value spaces.
+002160 01 checkpoint-remainder pic 9(9) value 0 usage is binary.
+002170 01 checkpoint-object-count  pic 9(9) value 0 usage is binary.
 
-       environment division.
-           input-output section.
-               file-control.
-               select input-fd assign to 'input.txt'
-               organization is line sequential.
+002180*        Number of orbit-table rows already persisted to RESTDATA
+002190*        as known to this run (the value restored from a trusted
+002200*        checkpoint's RESTDATA reload, or 0 for a fresh load) -
+002210*        lets 1210-write-restart-data append only the rows loaded
+002220*        since the previous checkpoint instead of rewriting the
+002230*        whole snapshot every time.
+002240 01 restart-data-count  pic 9(9) value 0 usage is binary.
+002250 01 restart-data-start  pic 9(9) value 0 usage is binary.
 
-       data division.
-           file section.
-               fd input-fd.
-      *        + `01` means "Record description entry"
-      *        + `pic X(3)` is a "Picture clause" specifying a type
-      *        + Keywords like NUMBER and DATA are not allowed as field.
-               01 orbit-file.
-                   05 orbit-file-center  pic X(3).
-                   05 orbit-file-R       pic X(1) value '('.
-                   05 orbit-file-object  pic X(3).
-
-           working-storage section.
-      *        I hardcoded the number of objects to make it easier.
-               01 object-count      pic 9(9) value 1656 usage is binary.
-               01 eof-reached       pic 9(1) value 0 usage is binary.
-               01 counter           pic 9(9) value 0 usage is binary.
-               01 i                 pic 9(9) value 0 usage is binary.
-               01 j                 pic 9(9) value 0 usage is binary.
-               01 center-ptr        pic X(3).
-               01 center-ptr-2      pic X(3).
-
-               01 orbit             occurs 1656 times
-                                    indexed by orbit-i.
-                   05 orbit-center  pic X(3).
-                   05 orbit-object  pic X(3).
-
-       procedure division.
-      *    COBOL programs contain paragraphs like read-input and part-1.
-      *    Paragraphs contain sentences that are terminated by a period.
-      *    A sentence may contain multiple statements. A statement
-      *    contains verbs like add, subtract, search, etc. 
-       read-input.
-      *    Read input file.
-           open input input-fd.
-           perform until eof-reached = 1
-               read input-fd
-                   at end
-                       set eof-reached to 1
-                   not at end
-                       add 1 to i
-                       move orbit-file-center to orbit-center(i)
-                       move orbit-file-object to orbit-object(i)
-               end-read
-           end-perform.
-           close input-fd.
-      
-       part-1.
-      *    Count total number of orbits using a linear search.
-      *    We iterate through all objects and follow all parents.
-           set i to 0.
-           perform until i = object-count
-               add 1 to i
-               add 1 to counter
-               set eof-reached to 0
-               move orbit-center(i) to center-ptr
-      *        Iterate parent orbits until there are no more.
-               perform until eof-reached = 1
-                   set orbit-i to 1
-                   search orbit
-                       at end
-      *                    There is no parent orbit.
-                           set eof-reached to 1
-                       when orbit-object(orbit-i) = center-ptr
-      *                    We found a parent orbit.
-                           add 1 to counter
-                           move orbit-center(orbit-i) to center-ptr
-                   end-search
-               end-perform
-           end-perform.
-
-      *    Total number of orbits and pseudo-orbits.
-           display "Orbit count: " counter.
-
-       part-2.
-      *    Count number of hops from YOU to SAN.
-           move "SAN" to center-ptr
-           set counter to 0
-           set eof-reached to 0.
-           perform until eof-reached = 2
-      *        Let Santa make one hop.
-               set orbit-i to 1
-               search orbit
-                   at end
-      *                Santa is at the root. We cannot reach Santa.
-                       set eof-reached to 2
-                       go to part-2-display
-                   when orbit-object(orbit-i) = center-ptr
-      *                Move Santa to parent orbit.
-                       add 1 to counter
-                       move orbit-center(orbit-i) to center-ptr
-               end-search
-
-      *        Travel from YOU to root and see if we meet Santa.
-               move "YOU" to center-ptr-2
-               set eof-reached to 0
-               set i to 0
-               perform until eof-reached = 1
-                   set orbit-i to 1
-                   search orbit
-                       at end
-      *                    We reached the root and did not find Santa.
-                           set eof-reached to 1
-                       when orbit-object(orbit-i) = center-ptr-2
-      *                    We found a parent orbit.
-                           add 1 to i
-                           move orbit-center(orbit-i) to center-ptr-2
-      *                    Check if Santa is here.
-                           if center-ptr-2 = center-ptr
-      *                        We found Santa!
-                               go to part-2-display
-                           end-if
-                   end-search
-               end-perform
-           end-perform.
-
-       part-2-display.
-           if eof-reached = 2 then
-              display "Unable to reach Santa!"
-           else
-      *        Total number of *orbit transfers*
-               add i to counter
-               subtract 2 from counter
-               display "Orbit transfers to Santa: " counter
-           end-if.
-
-      *    Terminate.
-           stop run.
-       end program day6.
+002260*        Master-generation stamp, read from MSTGEN and compared
+002270*        against the generation recorded in the last checkpoint
+002280*        (checkpoint-generation) so a resumed load can tell that
+002290*        day6maint has touched ORBITMST since the checkpoint was
+002300*        taken, and fall back to a full restart instead of
+002310*        trusting a stale RESTDATA snapshot against a master that
+002320*        has since changed underneath it.
+002330 01 master-gen-status    pic X(2).
+002340 01 master-generation    pic 9(9) value 0 usage is binary.
+002350 01 checkpoint-generation pic 9(9) value 0 usage is binary.
+002360
+002370*        Set once the catalog has been sorted on orbit-object,
+002380*        so every chain-walk lookup below can use SEARCH ALL
+002390*        instead of a linear SEARCH.
+002400 01 orbit-sort-eof-switch  pic X(1) value 'N'.
+002410         88 orbit-sort-eof  value 'Y'.
+002420
+002430*        Run-start/run-end timestamps for the batch control
+002440*        report (8000-WRITE-CONTROL-REPORT).
+002450 01 run-start-date  pic 9(8) value 0.
+002460 01 run-start-time  pic 9(8) value 0.
+002470 01 run-end-date    pic 9(8) value 0.
+002480 01 run-end-time    pic 9(8) value 0.
+002490
+002500*        DISPLAY-usage mirrors of the BINARY counters needed for
+002510*        the control report; STRING requires a DISPLAY or
+002520*        NATIONAL operand, the same reason exception-count and
+002530*        xfer-count above are not USAGE BINARY.
+002540 01 report-records-read  pic 9(9) value 0.
+002550 01 report-orbit-count   pic 9(9) value 0.
+002560
+002570*        Scratch index for 6200-PUSH-CHILDREN's linear scan for
+002580*        an object's children (it scans on orbit-center, which
+002590*        is not the table's ascending key, so this stays linear).
+002600 01 k                 pic 9(9) value 0 usage is binary.
+002610 01 tree-depth        pic 9(9) value 0 usage is binary.
+002620 01 tree-indent-chars pic 9(9) value 0 usage is binary.
+002630 01 tree-indent-template  pic X(60) value spaces.
+002640 01 orbit-table.
+002650         05 orbit        occurs 1 to 999999 times
+002660                         depending on object-count
+002670                         ascending key is orbit-object
+002680                         indexed by orbit-i.
+002690             10 orbit-center  pic X(3).
+002700             10 orbit-object  pic X(3).
+002710
+002720*        Depth of each orbit-table entry from COM, computed by
+002730*        part-1 and used for the depth report (4100-write-depth-
+002740*        report). depth-entry(x) corresponds to orbit(x).
+002750 01 depth-table.
+002760         05 depth-entry  occurs 1 to 999999 times
+002770                         depending on object-count
+002780                         indexed by depth-i.
+002790             10 depth-of-entry  pic 9(9).
+002800
+002810*        Explicit stack for 6000-WRITE-TREE-REPORT's iterative
+002820*        walk outward from COM. A tree over object-count objects
+002830*        can never have more than object-count entries on the
+002840*        stack at once (COM itself is pushed into the slot the
+002850*        root occupied before it was popped), so it reuses the
+002860*        same sizing as orbit-table and depth-table.
+002870 01 tree-stack.
+002880         05 tree-stack-entry  occurs 1 to 999999 times
+002890                         depending on object-count
+002900                         indexed by tree-stack-i.
+002910             10 tree-stack-object  pic X(3).
+002920             10 tree-stack-depth   pic 9(9) usage is binary.
+002930 01 tree-stack-top  pic 9(9) value 0 usage is binary.
+002940
+002950 procedure division.
+002960*----------------------------------------------------------------
+002970* 0000-mainline drives the whole run: load the catalog, validate
+002980* it, and only proceed to part-1 and part-2 when the catalog is
+002990* clean. A validation failure stops the run after the exception
+003000* report is written, instead of letting part-1's parent-walk
+003010* loop forever on a duplicate or a cycle.
+003020*----------------------------------------------------------------
+003030 0000-mainline.
+003040     accept run-start-date from date yyyymmdd.
+003050     accept run-start-time from time.
+003060     perform 1000-read-input.
+003070     perform 1500-sort-orbit-table.
+003080     perform 2000-validate-orbits thru 2000-validate-orbits-exit.
+003090     if exceptions-found
+003100         display "day6: catalog failed validation - see EXCPRPT"
+003110         display "day6: part-1 and part-2 were not run"
+003120     else
+003130         perform 4000-part-1
+003140         perform 4100-write-depth-report
+003150         perform 5000-part-2
+003160         perform 6000-write-tree-report
+003170     end-if.
+003180     accept run-end-date from date yyyymmdd.
+003190     accept run-end-time from time.
+003200     perform 8000-write-control-report.
+003210     stop run.
+003220
+003230*----------------------------------------------------------------
+003240* 1000-READ-INPUT loads the catalog master into orbit-table,
+003250* resuming from the last checkpoint (see 1100/1200) if one was
+003260* left behind by a prior, interrupted run. A trusted checkpoint
+003270* (see 1100-checkpoint-load) carries object-count forward too, so
+003280* a resumed run restores it directly instead of paying for
+003290* 1020-count-catalog-rows' full sequential pass over the catalog
+003300* just to re-derive a number already known.
+003310*----------------------------------------------------------------
+003320 1000-read-input.
+003330     move 0 to restart-data-count.
+003340     perform 1050-read-master-generation.
+003350     perform 1100-checkpoint-load.
+003360     if restart-count > 0
+003370         display "read-input: resuming catalog load - a prior "
+003380             "run checkpointed at record " restart-count
+003390         move checkpoint-object-count to object-count
+003400     else
+003410         perform 1020-count-catalog-rows
+003420     end-if.
+003430
+003440     if object-count > orbit-table-max
+003450         display "read-input: catalog has " object-count
+003460             " rows, which exceeds the orbit table limit of "
+003470             orbit-table-max
+003480         display "read-input: increase orbit-table-max and "
+003490             "recompile before rerunning this job"
+003500         stop run
+003510     end-if.
+003520
+003530*----------------------------------------------------------------
+003540* 1020-COUNT-CATALOG-ROWS counts the catalog rows so the table is
+003550* sized to the real feed instead of a hardcoded row count. This
+003560* also lets us stop cleanly if the feed would ever outgrow the
+003570* table. 1000-read-input skips this entirely on a trusted resume,
+003580* since the object-count it would compute is already known from
+003590* the checkpoint.
+003600*----------------------------------------------------------------
+003610 1020-count-catalog-rows.
+003620     open input input-fd.
+003630     if input-status not = "00"
+003640         display "read-input: cannot open master catalog "
+003650             "ORBITMST - file status " input-status
+003660         stop run
+003670     end-if.
+003680     set eof-reached to 0.
+003690     perform until eof-reached = 1
+003700         read input-fd
+003710             at end
+003720                 set eof-reached to 1
+003730             not at end
+003740                 add 1 to object-count
+003750         end-read
+003760     end-perform.
+003770     close input-fd.
+003780
+003790*    Reopen the master and, on a restart, START past the key we
+003800*    checkpointed - 1100-checkpoint-load has already repopulated
+003810*    orbit-table rows 1 thru restart-count from RESTDATA, so the
+003820*    resumed run only needs to read and MOVE the records that
+003830*    were not already loaded last time.
+003840     open input input-fd.
+003850     set eof-reached to 0.
+003860     move restart-count to i.
+003870     if restart-count > 0
+003880         move restart-key to orbit-master-object
+003890         start input-fd key is greater than orbit-master-object
+003900             invalid key
+003910                 set eof-reached to 1
+003920         end-start
+003930     end-if.
+003940     perform until eof-reached = 1
+003950         read input-fd
+003960             at end
+003970                 set eof-reached to 1
+003980             not at end
+003990                 add 1 to i
+004000                 move orbit-master-center to orbit-center(i)
+004010                 move orbit-master-object to orbit-object(i)
+004020                 divide i by checkpoint-interval
+004030                     giving j remainder checkpoint-remainder
+004040                 if checkpoint-remainder = 0
+004050                     move i to restart-count
+004060                     move orbit-object(i) to restart-key
+004070                     perform 1200-checkpoint-save
+004080                 end-if
+004090         end-read
+004100     end-perform.
+004110     close input-fd.
+004120
+004130*    The catalog loaded cleanly, so there is nothing left to
+004140*    resume from. Clear the checkpoint for the next run.
+004150     move 0 to restart-count.
+004160     move spaces to restart-key.
+004170     perform 1200-checkpoint-save.
+004180
+004190*----------------------------------------------------------------
+004200* 1050-READ-MASTER-GENERATION reads the current ORBITMST
+004210* generation stamp from MSTGEN into master-generation. A missing
+004220* MSTGEN (no day6maint run has ever applied a transaction) simply
+004230* leaves the generation at zero, same as day6maint's own cold-
+004240* start handling.
+004250*----------------------------------------------------------------
+004260 1050-read-master-generation.
+004270     move 0 to master-generation.
+004280     open input master-gen-fd.
+004290     if master-gen-status = "00"
+004300         read master-gen-fd
+004310             at end
+004320                 continue
+004330             not at end
+004340                 move master-gen-count to master-generation
+004350         end-read
+004360         close master-gen-fd
+004370     end-if.
+004380
+004390*----------------------------------------------------------------
+004400* 1100-CHECKPOINT-LOAD reads the restart indicator left behind by
+004410* a prior run, if any, into restart-count and restart-key. A
+004420* missing CHKPT file (file status 35) simply means this is a
+004430* fresh, non-restarted load. WORKING-STORAGE does not survive
+004440* between job executions, so when restart-count is non-zero this
+004450* also repopulates orbit-table rows 1 thru restart-count from
+004460* RESTDATA (1150-reload-restart-data) - the rows themselves, not
+004470* just the row count, have to be carried forward for the resumed
+004480* run's table to be complete. The checkpoint also carries forward
+004490* the object-count 1020-count-catalog-rows would otherwise have to
+004500* recompute, into checkpoint-object-count, so a trusted resume can
+004510* skip that pass entirely. A checkpoint is only trustworthy if
+004520* checkpoint-record-generation still matches the live master-
+004530* generation read by 1050-read-master-generation - if day6maint
+004540* has applied any transaction since the checkpoint was written,
+004550* the master has moved on and the checkpoint (and any RESTDATA
+004560* snapshot taken with it) is discarded in favor of a full restart.
+004570*----------------------------------------------------------------
+004580 1100-checkpoint-load.
+004590     move 0 to restart-count.
+004600     move spaces to restart-key.
+004610     move 0 to checkpoint-generation.
+004620     move 0 to checkpoint-object-count.
+004630     open input checkpoint-fd.
+004640     if checkpoint-status = "00"
+004650         read checkpoint-fd
+004660             at end
+004670                 continue
+004680             not at end
+004690                 move checkpoint-record-count to restart-count
+004700                 move checkpoint-record-key to restart-key
+004710                 move checkpoint-record-generation
+004720                     to checkpoint-generation
+004730                 move checkpoint-record-object-count
+004740                     to checkpoint-object-count
+004750         end-read
+004760     end-if.
+004770     close checkpoint-fd.
+004780     if restart-count > 0
+004790     and checkpoint-generation not = master-generation
+004800         display "1100-checkpoint-load: ORBITMST generation "
+004810             "changed since the last checkpoint (was "
+004820             checkpoint-generation ", now " master-generation
+004830             ") - restarting the load from record 1 instead of "
+004840             "trusting a stale checkpoint"
+004850         move 0 to restart-count
+004860         move spaces to restart-key
+004870     end-if.
+004880     if restart-count > 0
+004890         perform 1150-reload-restart-data
+004900     end-if.
+004910
+004920*----------------------------------------------------------------
+004930* 1150-RELOAD-RESTART-DATA reads RESTDATA back into orbit-table
+004940* rows 1 thru restart-count. If RESTDATA is missing, unreadable,
+004950* or shorter than restart-count - e.g. it was cleaned up between
+004960* runs, or the checkpoint record survived a failure that the
+004970* restart data rewrite did not - there is nothing safe to resume
+004980* from, so the load falls back to starting over at record 1
+004990* rather than populate the table with stale or blank rows.
+005000*----------------------------------------------------------------
+005010 1150-reload-restart-data.
+005020     open input restart-data-fd.
+005030     if restart-data-status not = "00"
+005040         display "1100-checkpoint-load: RESTDATA status "
+005050             restart-data-status " - restarting the load "
+005060             "from record 1 instead of resuming"
+005070         move 0 to restart-count
+005080         move spaces to restart-key
+005090         move 0 to restart-data-count
+005100     else
+005110         move 0 to k
+005120         perform 1160-reload-restart-row
+005130             varying k from 1 by 1 until k > restart-count
+005140         close restart-data-fd
+005150         move restart-count to restart-data-count
+005160     end-if.
+005170
+005180*----------------------------------------------------------------
+005190* 1160-RELOAD-RESTART-ROW reads one RESTDATA record into
+005200* orbit-table(k). If RESTDATA runs out before restart-count rows
+005210* have been read back, the same fallback as an unreadable
+005220* RESTDATA applies: restart the load from record 1.
+005230*----------------------------------------------------------------
+005240 1160-reload-restart-row.
+005250     read restart-data-fd
+005260         at end
+005270             display "1100-checkpoint-load: RESTDATA is short - "
+005280                 "restarting the load from record 1 instead of "
+005290                 "resuming"
+005300             move 0 to restart-count
+005310             move spaces to restart-key
+005320         not at end
+005330             move restart-data-center to orbit-center(k)
+005340             move restart-data-object to orbit-object(k)
+005350     end-read.
+005360
+005370*----------------------------------------------------------------
+005380* 1200-CHECKPOINT-SAVE carries the restart indicator (the number
+005390* of catalog records loaded so far, and the last orbit-master-
+005400* object loaded) forward to CHKPT, and appends to RESTDATA the
+005410* orbit-table rows loaded since the previous checkpoint, so a
+005420* failed load can resume past it instead of reprocessing the
+005430* whole catalog. The caller sets restart-count before performing
+005440* this paragraph (to i mid-load, or to 0 once the load has
+005450* finished cleanly), so this paragraph never re-derives the saved
+005460* row count itself. The checkpoint is also stamped with the
+005470* master-generation read by 1050-read-master-generation at the
+005480* start of this run, and with the object-count this load was
+005490* sized for, so a later resume can tell whether day6maint has
+005500* touched ORBITMST since this checkpoint was written, and can
+005510* skip 1020-count-catalog-rows entirely when it has not.
+005520*----------------------------------------------------------------
+005530 1200-checkpoint-save.
+005540     open output checkpoint-fd.
+005550     move restart-count to checkpoint-record-count.
+005560     move restart-key to checkpoint-record-key.
+005570     move master-generation to checkpoint-record-generation.
+005580     move object-count to checkpoint-record-object-count.
+005590     write checkpoint-record.
+005600     close checkpoint-fd.
+005610     perform 1210-write-restart-data.
+005620
+005630*----------------------------------------------------------------
+005640* 1210-WRITE-RESTART-DATA appends to RESTDATA the orbit-table
+005650* rows loaded since the previous checkpoint (restart-data-count,
+005660* the row count as of the last append), rather than rewriting the
+005670* whole snapshot on every checkpoint interval. A fresh load, or
+005680* one resumed from a checkpoint whose RESTDATA could not be
+005690* trusted (see 1150-reload-restart-data), starts the file over
+005700* with OPEN OUTPUT instead of appending onto stale or absent
+005710* data. The final save of a clean run (restart-count = 0) simply
+005720* empties RESTDATA, since there is nothing left to resume.
+005730*----------------------------------------------------------------
+005740 1210-write-restart-data.
+005750     if restart-count = 0
+005760         open output restart-data-fd
+005770         close restart-data-fd
+005780     else
+005790         if restart-data-count = 0
+005800             open output restart-data-fd
+005810         else
+005820             open extend restart-data-fd
+005830         end-if
+005840         compute restart-data-start = restart-data-count + 1
+005850         perform 1220-write-restart-row
+005860             varying k from restart-data-start by 1
+005870             until k > restart-count
+005880         close restart-data-fd
+005890     end-if.
+005900     move restart-count to restart-data-count.
+005910
+005920*----------------------------------------------------------------
+005930* 1220-WRITE-RESTART-ROW writes orbit-table(k) to RESTDATA.
+005940*----------------------------------------------------------------
+005950 1220-write-restart-row.
+005960     move orbit-center(k) to restart-data-center.
+005970     move orbit-object(k) to restart-data-object.
+005980     write restart-data-line.
+005990
+006000*----------------------------------------------------------------
+006010* 1500-SORT-ORBIT-TABLE sorts the catalog in place on orbit-object
+006020* (via an input/output procedure, no intermediate file, same
+006030* technique as 4100-WRITE-DEPTH-REPORT's depth sort) so every
+006040* chain-walk lookup below can use SEARCH ALL against the
+006050* ascending key instead of a linear SEARCH.
+006060*----------------------------------------------------------------
+006070 1500-sort-orbit-table.
+006080     sort orbit-sort-wk on ascending key sort-orbit-object
+006090         input procedure is 1510-release-orbits
+006100         output procedure is 1520-load-sorted-orbits.
+006110
+006120 1510-release-orbits.
+006130     set i to 0.
+006140     perform until i = object-count
+006150         add 1 to i
+006160         move orbit-object(i) to sort-orbit-object
+006170         move orbit-center(i) to sort-orbit-center
+006180         release orbit-sort-rec
+006190     end-perform.
+006200
+006210 1520-load-sorted-orbits.
+006220     set orbit-sort-eof-switch to 'N'.
+006230     set i to 0.
+006240     perform until orbit-sort-eof
+006250         return orbit-sort-wk
+006260             at end
+006270                 set orbit-sort-eof to true
+006280             not at end
+006290                 add 1 to i
+006300                 move sort-orbit-object to orbit-object(i)
+006310                 move sort-orbit-center to orbit-center(i)
+006320         end-return
+006330     end-perform.
+006340
+006350*----------------------------------------------------------------
+006360* 2000-VALIDATE-ORBITS checks the loaded catalog before part-1
+006370* and part-2 ever walk it:
+006380*   - an orbit-object recorded more than once (two centers for
+006390*     the same object)
+006400*   - a cycle in the parent chain, which would leave part-1's
+006410*     "perform until eof-reached = 1" walk with no terminating
+006420*     root to find
+006430* Every exception is written to EXCPRPT; if any are found the
+006440* validation-switch is set so 0000-mainline skips part-1/part-2.
+006450*----------------------------------------------------------------
+006460 2000-validate-orbits.
+006470     move 0 to exception-count.
+006480     open output exception-rpt.
+006490     move "ORBIT CATALOG EXCEPTION REPORT" to exception-rpt-line.
+006500     write exception-rpt-line.
+006510
+006520*    Look for the same orbit-object recorded more than once.
+006530*    1500-SORT-ORBIT-TABLE has already sorted orbit-table
+006540*    ascending on orbit-object by the time this paragraph runs,
+006550*    so any duplicate is guaranteed to land in adjacent slots - an
+006560*    adjacent-pair scan finds every duplicate in one O(n) pass
+006570*    instead of the O(n squared) all-pairs compare it used before.
+006580     set i to 0.
+006590     perform until i = object-count
+006600         add 1 to i
+006610         set j to i
+006620         add 1 to j
+006630         if j not > object-count
+006640             if orbit-object(i) = orbit-object(j)
+006650                 add 1 to exception-count
+006660                 move spaces to exception-rpt-line
+006670                 string "DUPLICATE ORBIT-OBJECT: " orbit-object(i)
+006680                     delimited by size into exception-rpt-line
+006690                 end-string
+006700                 write exception-rpt-line
+006710             end-if
+006720         end-if
+006730     end-perform.
+006740
+006750*    Look for a cycle in each object's parent chain. If we cannot
+006760*    reach a root (an orbit-center with no parent orbit of its
+006770*    own) within object-count hops, the chain must be cyclic.
+006780     set i to 0.
+006790     perform until i = object-count
+006800         add 1 to i
+006810         move orbit-object(i) to center-ptr
+006820         move 0 to hop-count
+006830         set eof-reached to 0
+006840         perform until eof-reached = 1
+006850             search all orbit
+006860                 at end
+006870*                    No parent orbit. This chain terminates.
+006880                     set eof-reached to 1
+006890                 when orbit-object(orbit-i) = center-ptr
+006900                     add 1 to hop-count
+006910                     if hop-count > object-count
+006920*                        A non-cyclic chain cannot need more
+006930*                        than object-count hops to reach a root.
+006940                         add 1 to exception-count
+006950                         move spaces to exception-rpt-line
+006960                         string "CYCLE DETECTED REACHING FROM: "
+006970                             orbit-object(i) delimited by size
+006980                             into exception-rpt-line
+006990                         end-string
+007000                         write exception-rpt-line
+007010                         set eof-reached to 1
+007020                     else
+007030                         move orbit-center(orbit-i) to center-ptr
+007040                     end-if
+007050         end-search
+007060         end-perform
+007070     end-perform.
+007080
+007090     move spaces to exception-rpt-line.
+007100     string "TOTAL EXCEPTIONS: " exception-count
+007110         delimited by size into exception-rpt-line
+007120     end-string.
+007130     write exception-rpt-line.
+007140     close exception-rpt.
+007150
+007160     if exception-count > 0
+007170         set exceptions-found to true
+007180     end-if.
+007190 2000-validate-orbits-exit.
+007200     exit.
+007210
+007220 4000-part-1.
+007230*    Count total number of orbits using a linear search.
+007240*    We iterate through all objects and follow all parents.
+007250*    The hop count for each object is also its orbital depth
+007260*    from COM, so we save it into depth-table for the depth
+007270*    report (4100-write-depth-report).
+007280     set i to 0.
+007290     perform until i = object-count
+007300         add 1 to i
+007310         add 1 to counter
+007320         move 1 to local-depth
+007330         set eof-reached to 0
+007340         move orbit-center(i) to center-ptr
+007350*        Iterate parent orbits until there are no more.
+007360         perform until eof-reached = 1
+007370             search all orbit
+007380                 at end
+007390*                    There is no parent orbit.
+007400                     set eof-reached to 1
+007410                 when orbit-object(orbit-i) = center-ptr
+007420*                    We found a parent orbit.
+007430                     add 1 to counter
+007440                     add 1 to local-depth
+007450                     move orbit-center(orbit-i) to center-ptr
+007460             end-search
+007470         end-perform
+007480         move local-depth to depth-of-entry(i)
+007490     end-perform.
+007500
+007510*    Total number of orbits and pseudo-orbits.
+007520     display "Orbit count: " counter.
+007530     move object-count to report-records-read.
+007540     move counter      to report-orbit-count.
+007550
+007560*----------------------------------------------------------------
+007570* 4100-WRITE-DEPTH-REPORT writes every orbit-table entry with its
+007580* computed depth from COM, sorted deepest first, to DEPTHRPT.
+007590* depth-table is already populated by 4000-part-1.
+007600*----------------------------------------------------------------
+007610 4100-write-depth-report.
+007620     sort depth-sort-wk on descending key sort-depth
+007630         input procedure is 4110-release-depths
+007640         output procedure is 4120-format-depth-report.
+007650
+007660 4110-release-depths.
+007670     set i to 0.
+007680     perform until i = object-count
+007690         add 1 to i
+007700         move depth-of-entry(i) to sort-depth
+007710         move orbit-object(i)   to sort-object
+007720         move orbit-center(i)   to sort-center
+007730         release depth-sort-rec
+007740     end-perform.
+007750
+007760 4120-format-depth-report.
+007770     open output depth-rpt.
+007780     move "OBJECT  CENTER  DEPTH" to depth-rpt-line.
+007790     write depth-rpt-line.
+007800     set sort-eof-switch to 'N'.
+007810     perform until sort-eof
+007820         return depth-sort-wk
+007830             at end
+007840                 set sort-eof to true
+007850             not at end
+007860                 move spaces to depth-rpt-line
+007870                 string sort-object "     " sort-center
+007880                     "     " sort-depth
+007890                     delimited by size into depth-rpt-line
+007900                 end-string
+007910                 write depth-rpt-line
+007920         end-return
+007930     end-perform.
+007940     close depth-rpt.
+007950
+007960*----------------------------------------------------------------
+007970* 5000-PART-2 answers a batch of orbit-transfer queries read from
+007980* QUERYIN (one query-from/query-to pair per record) instead of a
+007990* single hardcoded YOU-to-SAN pair. Each query is handed to
+008000* 5100-TRANSFER-COUNT and the result line is written to XFERRPT.
+008010*----------------------------------------------------------------
+008020 5000-part-2.
+008030     open input queries-fd.
+008040     open output transfer-rpt.
+008050     move "FROM  TO   TRANSFERS" to transfer-rpt-line.
+008060     write transfer-rpt-line.
+008070     open output results-fd.
+008080
+008090     set queries-eof-switch to 'N'.
+008100     if queries-status not = "00"
+008110*        No queries file was supplied for this run. Leave the
+008120*        header-only report and skip the query loop.
+008130         display "day6: no queries found on QUERYIN - "
+008140             "transfer report is header-only"
+008150         set queries-eof to true
+008160     end-if.
+008170     perform until queries-eof
+008180         read queries-fd
+008190             at end
+008200                 set queries-eof to true
+008210             not at end
+008220                 perform 5100-transfer-count
+008230                     thru 5100-transfer-count-exit
+008240                 move spaces to transfer-rpt-line
+008250                 if xfer-reachable
+008260                     string query-from "   " query-to "   "
+008270                         xfer-count delimited by size
+008280                         into transfer-rpt-line
+008290                     end-string
+008300                 else
+008310                     string query-from "   " query-to
+008320                         "   UNREACHABLE"
+008330                         delimited by size into transfer-rpt-line
+008340                     end-string
+008350                 end-if
+008360                 write transfer-rpt-line
+008370                 perform 8100-write-results-record
+008380         end-read
+008390     end-perform.
+008400     close queries-fd.
+008410     close results-fd.
+008420     close transfer-rpt.
+008430
+008440*----------------------------------------------------------------
+008450* 5100-TRANSFER-COUNT counts the orbit transfers between
+008460* query-from and query-to. It walks query-to's chain to the root
+008470* one hop at a time, and after each hop walks query-from's chain
+008480* to the root looking for the object we just reached. This is
+008490* the same two-pointer walk the original YOU/SAN solution used,
+008500* generalized to an arbitrary pair.
+008510*----------------------------------------------------------------
+008520 5100-transfer-count.
+008530     move query-to to center-ptr.
+008540     set xfer-reachable-switch to 'N'.
+008550     move 0 to xfer-count.
+008560     set eof-reached to 0.
+008570     perform until eof-reached = 2
+008580*        Let the target object make one hop toward the root.
+008590         search all orbit
+008600             at end
+008610*                The target is at the root. It is unreachable.
+008620                 set eof-reached to 2
+008630                 go to 5100-transfer-count-exit
+008640             when orbit-object(orbit-i) = center-ptr
+008650*                Move the target to its parent orbit.
+008660                 add 1 to xfer-count
+008670                 move orbit-center(orbit-i) to center-ptr
+008680         end-search
+008690
+008700*        Travel from the source object to the root and see if
+008710*        we meet the target's current position.
+008720         move query-from to center-ptr-2
+008730         set eof-reached to 0
+008740         set i to 0
+008750         perform until eof-reached = 1
+008760             search all orbit
+008770                 at end
+008780*                    We reached the root without meeting it.
+008790                     set eof-reached to 1
+008800                 when orbit-object(orbit-i) = center-ptr-2
+008810*                    We found a parent orbit.
+008820                     add 1 to i
+008830                     move orbit-center(orbit-i) to center-ptr-2
+008840*                    Check if the target is here.
+008850                     if center-ptr-2 = center-ptr
+008860*                        The two chains meet here.
+008870                         add i to xfer-count
+008880                         subtract 2 from xfer-count
+008890                         set xfer-reachable to true
+008900                         go to 5100-transfer-count-exit
+008910                     end-if
+008920             end-search
+008930         end-perform
+008940     end-perform.
+008950 5100-transfer-count-exit.
+008960     exit.
+008970
+008980*----------------------------------------------------------------
+008990* 6000-WRITE-TREE-REPORT walks the orbit table outward from COM
+009000* and writes an indented tree of every center/object relationship
+009010* to TREERPT, so the catalog's shape can be sanity-checked
+009020* visually during an audit. It is an iterative depth-first walk
+009030* using an explicit stack (tree-stack) rather than recursion.
+009040*----------------------------------------------------------------
+009050 6000-write-tree-report.
+009060     open output tree-rpt.
+009070     move "ORBIT TREE (ROOTED AT COM)" to tree-rpt-line.
+009080     write tree-rpt-line.
+009090
+009100     move 0 to tree-stack-top.
+009110     add 1 to tree-stack-top.
+009120     move "COM" to tree-stack-object(tree-stack-top).
+009130     move 0 to tree-stack-depth(tree-stack-top).
+009140
+009150     perform until tree-stack-top = 0
+009160         move tree-stack-object(tree-stack-top) to center-ptr
+009170         move tree-stack-depth(tree-stack-top) to tree-depth
+009180         subtract 1 from tree-stack-top
+009190         perform 6100-format-tree-line
+009200         write tree-rpt-line
+009210         perform 6200-push-children
+009220     end-perform.
+009230     close tree-rpt.
+009240
+009250*----------------------------------------------------------------
+009260* 6100-FORMAT-TREE-LINE indents center-ptr two spaces per level of
+009270* depth from COM and formats it into tree-rpt-line.
+009280*----------------------------------------------------------------
+009290 6100-format-tree-line.
+009300     move spaces to tree-rpt-line.
+009310     multiply tree-depth by 2 giving tree-indent-chars.
+009320     if tree-indent-chars = 0
+009330         move center-ptr to tree-rpt-line
+009340     else
+009350         if tree-indent-chars > 58
+009360             move 58 to tree-indent-chars
+009370         end-if
+009380         string tree-indent-template(1:tree-indent-chars)
+009390             center-ptr
+009400             delimited by size into tree-rpt-line
+009410         end-string
+009420     end-if.
+009430
+009440*----------------------------------------------------------------
+009450* 6200-PUSH-CHILDREN pushes every orbit-object whose orbit-center
+009460* is center-ptr onto tree-stack, one level deeper than center-ptr.
+009470* It scans on orbit-center, which is not the table's ascending
+009480* key, so this is a linear scan - acceptable for an occasional
+009490* audit report rather than the hot chain-walk path SEARCH ALL
+009500* optimizes in 4000-PART-1 and 5100-TRANSFER-COUNT. Children are
+009510* pushed from the highest table index down so the LIFO stack
+009520* pops them back out in ascending orbit-object order.
+009530*----------------------------------------------------------------
+009540 6200-push-children.
+009550     set k to object-count.
+009560     perform until k = 0
+009570         if orbit-center(k) = center-ptr
+009580             add 1 to tree-stack-top
+009590            move orbit-object(k)
+009600                 to tree-stack-object(tree-stack-top)
+009610             compute tree-stack-depth(tree-stack-top) =
+009620                 tree-depth + 1
+009630         end-if
+009640         subtract 1 from k
+009650     end-perform.
+009660
+009670*----------------------------------------------------------------
+009680* 8000-WRITE-CONTROL-REPORT writes the batch sign-off package:
+009690* records read, the final counter values, the object-count the
+009700* run was sized for, and the run's start/end timestamps. This
+009710* is the one place downstream ops can look instead of eyeballing
+009720* the part-1/part-2 console DISPLAYs.
+009730*----------------------------------------------------------------
+009740 8000-write-control-report.
+009750     move object-count to report-records-read.
+009760     move counter      to report-orbit-count.
+009770
+009780     open output control-rpt.
+009790     move "ORBIT CATALOG BATCH CONTROL REPORT"
+009800         to control-rpt-line.
+009810     write control-rpt-line.
+009820
+009830     move spaces to control-rpt-line.
+009840     string "RUN START: " run-start-date " " run-start-time
+009850         delimited by size into control-rpt-line
+009860     end-string.
+009870     write control-rpt-line.
+009880
+009890     move spaces to control-rpt-line.
+009900     string "RUN END:   " run-end-date " " run-end-time
+009910         delimited by size into control-rpt-line
+009920     end-string.
+009930     write control-rpt-line.
+009940
+009950     move spaces to control-rpt-line.
+009960     string "RECORDS READ: " report-records-read
+009970         delimited by size into control-rpt-line
+009980     end-string.
+009990     write control-rpt-line.
+010000
+010010     move spaces to control-rpt-line.
+010020     string "OBJECT-COUNT USED: " report-records-read
+010030         delimited by size into control-rpt-line
+010040     end-string.
+010050     write control-rpt-line.
+010060
+010070     move spaces to control-rpt-line.
+010080     string "TOTAL ORBITS: " report-orbit-count
+010090         delimited by size into control-rpt-line
+010100     end-string.
+010110     write control-rpt-line.
+010120
+010130     move spaces to control-rpt-line.
+010140     string "EXCEPTIONS FOUND: " exception-count
+010150         delimited by size into control-rpt-line
+010160     end-string.
+010170     write control-rpt-line.
+010180     close control-rpt.
+010190
+010200*----------------------------------------------------------------
+010210* 8100-WRITE-RESULTS-RECORD writes one machine-readable RESULTS
+010220* record per transfer query - run date, object-count used, total
+010230* orbits, and that query's transfer count - so the charge-back
+010240* job can pick the numbers up directly instead of someone
+010250* retyping them off the console.
+010260*----------------------------------------------------------------
+010270 8100-write-results-record.
+010280     move spaces to results-rpt-line.
+010290     if xfer-reachable
+010300         string run-start-date " " report-records-read " "
+010310             report-orbit-count " " query-from " " query-to
+010320             " " xfer-count
+010330             delimited by size into results-rpt-line
+010340         end-string
+010350     else
+010360         string run-start-date " " report-records-read " "
+010370             report-orbit-count " " query-from " " query-to
+010380             " UNREACHABLE"
+010390             delimited by size into results-rpt-line
+010400         end-string
+010410     end-if.
+010420     write results-rpt-line.
+010430 end program day6.
