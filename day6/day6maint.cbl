@@ -0,0 +1,315 @@
+000010 identification division.
+000020 program-id. day6maint.
+000030 author. bergwerf.
+000040 date-written. 2026-08-09.
+000050*----------------------------------------------------------------
+000060* modification history
+000070*   2026-08-09  init   original maintenance program - applies
+000080*                      add/change/delete transactions against
+000090*                      the ORBITMST catalog master so day6 no
+000100*                      longer has to reload a flat input.txt
+000110*                      feed every run
+000120*   2026-08-09  init   bump the MSTGEN generation counter on any
+000130*                      run that actually applies a transaction, so
+000140*                      day6 can tell a resumed load that its
+000150*                      checkpoint was taken against an ORBITMST
+000160*                      that has since been changed underneath it
+000170*----------------------------------------------------------------
+000180
+000190 environment division.
+000200 input-output section.
+000210         file-control.
+000220             select master-fd assign to 'ORBITMST'
+000230                 organization is indexed
+000240                 access mode is dynamic
+000250                 record key is orbit-master-object
+000260                 file status is master-status.
+000270             select transaction-fd assign to 'MAINTXN'
+000280                 organization is line sequential
+000290                 file status is transaction-status.
+000300             select maint-rpt assign to 'MAINTRPT'
+000310                 organization is line sequential.
+000320             select master-gen-fd assign to 'MSTGEN'
+000330                 organization is line sequential
+000340                 file status is master-gen-status.
+000350
+000360 data division.
+000370 file section.
+000380 fd master-fd.
+000390*        The master record layout is shared with day6 (which
+000400*        only ever reads this file sequentially) via orbmst.cpy,
+000410*        so the two programs can never drift out of sync.
+000420         copy orbmst.
+000430
+000440 fd transaction-fd.
+000450*        One maintenance transaction per record:
+000460*          A - add a new orbit-object/orbit-center pair
+000470*          C - change the orbit-center recorded for orbit-object
+000480*          D - delete the orbit-object from the catalog
+000490 01 transaction-record.
+000500             05 transaction-code    pic X(1).
+000510                 88 transaction-add     value 'A'.
+000520                 88 transaction-change  value 'C'.
+000530                 88 transaction-delete  value 'D'.
+000540             05 transaction-object   pic X(3).
+000550             05 filler               pic X(1).
+000560             05 transaction-center   pic X(3).
+000570
+000580 fd maint-rpt.
+000590 01 maint-rpt-line  pic X(72).
+000600
+000610 fd master-gen-fd.
+000620*        Shared with day6 via mstgen.cpy so the two programs
+000630*        never drift out of sync on the generation-stamp layout.
+000640     copy mstgen.
+000650
+000660 working-storage section.
+000670 01 master-status       pic X(2).
+000680 01 master-gen-status   pic X(2).
+000690 01 transaction-status  pic X(2).
+000700
+000710 01 transaction-eof-switch  pic X(1) value 'N'.
+000720         88 transaction-eof  value 'Y'.
+000730
+000740*        Control totals for the run-end audit summary written to
+000750*        MAINTRPT.
+000760 01 add-count       pic 9(9) value 0.
+000770 01 change-count    pic 9(9) value 0.
+000780 01 delete-count    pic 9(9) value 0.
+000790 01 reject-count    pic 9(9) value 0.
+000800
+000810*        Current ORBITMST generation, read from MSTGEN at
+000820*        start-up and written back (bumped by 1) at end of run
+000830*        whenever this run applied at least one transaction.
+000840 01 master-generation  pic 9(9) value 0 usage is binary.
+000850
+000860 procedure division.
+000870*----------------------------------------------------------------
+000880* 0000-MAINLINE opens the master and the transaction feed, applies
+000890* every transaction in MAINTXN against ORBITMST, and writes a
+000900* control-total summary to MAINTRPT before closing down.
+000910*----------------------------------------------------------------
+000920 0000-mainline.
+000930     perform 1000-initialize.
+000940     perform 2000-process-transactions
+000950         thru 2000-process-transactions-exit.
+000960     perform 9000-finish.
+000970     stop run.
+000980
+000990 1000-initialize.
+001000     open output maint-rpt.
+001010     move "ORBIT CATALOG MAINTENANCE REPORT" to maint-rpt-line.
+001020     write maint-rpt-line.
+001030     move "CODE  OBJECT  CENTER  RESULT" to maint-rpt-line.
+001040     write maint-rpt-line.
+001050
+001060*    OPEN I-O against ORBITMST fails with file status 35 the very
+001070*    first time this job runs, before any ADD transaction has
+001080*    ever created the master - unlike OPEN OUTPUT, OPEN I-O does
+001090*    not bring a new indexed file into existence. When that
+001100*    happens, build an empty master with OPEN OUTPUT/CLOSE and
+001110*    then open it I-O as normal so the very first catalog load
+001120*    can still run from a cold start.
+001130     open i-o master-fd.
+001140     if master-status = "35"
+001150         open output master-fd
+001160         close master-fd
+001170         open i-o master-fd
+001180     end-if.
+001190     if master-status not = "00"
+001200         display "day6maint: cannot open master catalog "
+001210             "ORBITMST - file status " master-status
+001220         stop run
+001230     end-if.
+001240
+001250     open input transaction-fd.
+001260     set transaction-eof-switch to 'N'.
+001270     if transaction-status not = "00"
+001280         display "day6maint: no transactions found on MAINTXN - "
+001290             "master catalog is unchanged"
+001300         set transaction-eof to true
+001310     end-if.
+001320
+001330     perform 1050-read-master-generation.
+001340
+001350*----------------------------------------------------------------
+001360* 1050-READ-MASTER-GENERATION reads the current ORBITMST
+001370* generation stamp from MSTGEN. A missing MSTGEN (the very first
+001380* run against a brand-new catalog) simply starts the generation
+001390* count at zero.
+001400*----------------------------------------------------------------
+001410 1050-read-master-generation.
+001420     open input master-gen-fd.
+001430     if master-gen-status = "00"
+001440         read master-gen-fd
+001450             at end
+001460                 move 0 to master-generation
+001470             not at end
+001480                 move master-gen-count to master-generation
+001490         end-read
+001500         close master-gen-fd
+001510     else
+001520         move 0 to master-generation
+001530     end-if.
+001540
+001550*----------------------------------------------------------------
+001560* 2000-PROCESS-TRANSACTIONS reads MAINTXN one record at a time
+001570* and applies each add/change/delete against ORBITMST.
+001580*----------------------------------------------------------------
+001590 2000-process-transactions.
+001600     perform until transaction-eof
+001610         read transaction-fd
+001620             at end
+001630                 set transaction-eof to true
+001640             not at end
+001650                 evaluate true
+001660                     when transaction-add
+001670                         perform 2100-add-orbit
+001680                     when transaction-change
+001690                         perform 2200-change-orbit
+001700                     when transaction-delete
+001710                         perform 2300-delete-orbit
+001720                     when other
+001730                         perform 2900-reject-transaction
+001740                 end-evaluate
+001750         end-read
+001760     end-perform.
+001770 2000-process-transactions-exit.
+001780     exit.
+001790
+001800*----------------------------------------------------------------
+001810* 2100-ADD-ORBIT writes a new orbit-object/orbit-center pair to
+001820* the master. A duplicate orbit-object is rejected instead of
+001830* silently overwriting an existing orbit.
+001840*----------------------------------------------------------------
+001850 2100-add-orbit.
+001860     move transaction-object to orbit-master-object.
+001870     move transaction-center to orbit-master-center.
+001880     write orbit-master-record
+001890         invalid key
+001900             add 1 to reject-count
+001910             move spaces to maint-rpt-line
+001920             string "A     " transaction-object "     "
+001930                 transaction-center "  REJECTED - DUPLICATE"
+001940                 delimited by size into maint-rpt-line
+001950             end-string
+001960             write maint-rpt-line
+001970         not invalid key
+001980             add 1 to add-count
+001990             move spaces to maint-rpt-line
+002000             string "A     " transaction-object "     "
+002010                 transaction-center "  ADDED"
+002020                 delimited by size into maint-rpt-line
+002030             end-string
+002040             write maint-rpt-line
+002050     end-write.
+002060
+002070*----------------------------------------------------------------
+002080* 2200-CHANGE-ORBIT rewrites the orbit-center recorded for an
+002090* existing orbit-object. An orbit-object that is not on file is
+002100* rejected instead of being added as a side effect of the change.
+002110*----------------------------------------------------------------
+002120 2200-change-orbit.
+002130     move transaction-object to orbit-master-object.
+002140     read master-fd
+002150         invalid key
+002160             add 1 to reject-count
+002170             move spaces to maint-rpt-line
+002180             string "C     " transaction-object "     "
+002190                 transaction-center "  REJECTED - NOT FOUND"
+002200                 delimited by size into maint-rpt-line
+002210             end-string
+002220             write maint-rpt-line
+002230         not invalid key
+002240             move transaction-center to orbit-master-center
+002250             rewrite orbit-master-record
+002260             add 1 to change-count
+002270             move spaces to maint-rpt-line
+002280             string "C     " transaction-object "     "
+002290                 transaction-center "  CHANGED"
+002300                 delimited by size into maint-rpt-line
+002310             end-string
+002320             write maint-rpt-line
+002330     end-read.
+002340
+002350*----------------------------------------------------------------
+002360* 2300-DELETE-ORBIT removes an orbit-object from the master. An
+002370* orbit-object that is not on file is rejected.
+002380*----------------------------------------------------------------
+002390 2300-delete-orbit.
+002400     move transaction-object to orbit-master-object.
+002410     delete master-fd
+002420         invalid key
+002430             add 1 to reject-count
+002440             move spaces to maint-rpt-line
+002450             string "D     " transaction-object
+002460                 "          REJECTED - NOT FOUND"
+002470                 delimited by size into maint-rpt-line
+002480             end-string
+002490             write maint-rpt-line
+002500         not invalid key
+002510             add 1 to delete-count
+002520             move spaces to maint-rpt-line
+002530             string "D     " transaction-object
+002540                 "          DELETED"
+002550                 delimited by size into maint-rpt-line
+002560             end-string
+002570             write maint-rpt-line
+002580     end-delete.
+002590
+002600*----------------------------------------------------------------
+002610* 2900-REJECT-TRANSACTION flags any transaction-code other than
+002620* A, C or D instead of guessing what the submitter intended.
+002630*----------------------------------------------------------------
+002640 2900-reject-transaction.
+002650     add 1 to reject-count.
+002660     move spaces to maint-rpt-line.
+002670     string transaction-code "     " transaction-object "     "
+002680         transaction-center "  REJECTED - BAD CODE"
+002690         delimited by size into maint-rpt-line
+002700     end-string.
+002710     write maint-rpt-line.
+002720
+002730*----------------------------------------------------------------
+002740* 9000-FINISH closes the files and writes the run's control
+002750* totals to MAINTRPT, matching the audit-trail convention the
+002760* shop expects from a maintenance run.
+002770*----------------------------------------------------------------
+002780 9000-finish.
+002790     close transaction-fd.
+002800     close master-fd.
+002810
+002820     if add-count + change-count + delete-count > 0
+002830         add 1 to master-generation
+002840         perform 9050-write-master-generation
+002850     end-if.
+002860
+002870     move spaces to maint-rpt-line.
+002880     string "ADDED: " add-count "  CHANGED: " change-count
+002890         delimited by size into maint-rpt-line
+002900     end-string.
+002910     write maint-rpt-line.
+002920     move spaces to maint-rpt-line.
+002930     string "DELETED: " delete-count "  REJECTED: " reject-count
+002940         delimited by size into maint-rpt-line
+002950     end-string.
+002960     write maint-rpt-line.
+002970     close maint-rpt.
+002980
+002990     display "day6maint: added "     add-count
+003000         " changed "  change-count
+003010         " deleted "  delete-count
+003020         " rejected " reject-count.
+003030
+003040*----------------------------------------------------------------
+003050* 9050-WRITE-MASTER-GENERATION stamps MSTGEN with the new
+003060* generation number so the next day6 load can detect that this
+003070* run changed ORBITMST.
+003080*----------------------------------------------------------------
+003090 9050-write-master-generation.
+003100     open output master-gen-fd.
+003110     move master-generation to master-gen-count.
+003120     write master-gen-record.
+003130     close master-gen-fd.
+003140
+003150 end program day6maint.
